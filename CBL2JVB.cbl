@@ -0,0 +1,134 @@
+       Process pgmname(longmixed),dll,thread
+       Identification Division.
+       Program-ID. "CBL2JVB" is recursive.
+      *
+      * CBL2JVB is the batch (BMP) companion to CBL2JAVA. It reads
+      * back the durable audit trail CBL2JAVA writes for every live
+      * transaction and replays each record's inbound data through
+      * the same JAVADRVR subprogram CBL2JAVA calls online, so a
+      * day's production input can be rerun for reconciliation or to
+      * re-test a Java-side fix without waiting on live IMS traffic.
+      * It shares DRIVE-JAVA-VIA-CALL/GET-JAVA-OBJECTS (and the rest
+      * of JAVADRVR's dispatch/JNI logic) with CBL2JAVA by calling the
+      * same subprogram rather than duplicating it.
+      *
+       Environment Division.
+      *
+       Configuration Section.
+      *
+       Input-Output Section.
+       File-Control.
+      *    Same audit trail CBL2JAVA writes, opened here for input so
+      *    it can be replayed record by record.
+           Select AUDIT-FILE assign to AUDTFILE
+                  organization is sequential
+                  file status is WS-AUDIT-FILE-STATUS.
+      *
+       Data Division.
+      *
+       File Section.
+       FD  AUDIT-FILE
+           recording mode is F
+           label records are standard.
+           COPY AUDITREC.
+      *
+       Working-Storage Section.
+      * Status of the last AUDIT-FILE I/O, checked the same way
+      * CBL2JAVA checks its own file status.
+       77  WS-AUDIT-FILE-STATUS PIC X(2) VALUE SPACES.
+           88  WS-AUDIT-FILE-OK     VALUE '00'.
+           88  WS-AUDIT-FILE-EOF    VALUE '10'.
+
+      * Running counts for the end-of-job reconciliation summary.
+       77  WS-RECORD-COUNT      PIC 9(9) COMP-5 VALUE 0.
+       77  WS-MATCH-COUNT       PIC 9(9) COMP-5 VALUE 0.
+       77  WS-MISMATCH-COUNT    PIC 9(9) COMP-5 VALUE 0.
+
+      * Replayed outcome of the current record, compared against the
+      * original AUD-OUTCOME-SW that was recorded when the message
+      * was first processed online.
+       77  WS-REPLAY-OUTCOME-SW PIC X(1) VALUE 'N'.
+           88  WS-REPLAY-SUCCESS    VALUE 'Y'.
+           88  WS-REPLAY-FAILED     VALUE 'N'.
+
+      * Request/response record for the shared JAVADRVR subprogram -
+      * same copybook CBL2JAVA uses, so the layouts can never drift
+      * apart between the online and batch callers.
+       COPY JAVAREQ.
+
+      * PROCEDURE DIVISION
+       PROCEDURE DIVISION.
+
+           Display "************************************************"
+           Display "          CBL2JVB: Execution begin               "
+           Display "************************************************"
+
+           Open Input AUDIT-FILE
+
+           Perform DO-MAIN-LOOP
+
+           Close AUDIT-FILE
+
+           Display "************************************************"
+           Display "CBL2JVB: records replayed : " WS-RECORD-COUNT
+           Display "CBL2JVB: outcome matched   : " WS-MATCH-COUNT
+           Display "CBL2JVB: outcome mismatched: " WS-MISMATCH-COUNT
+           Display "          CBL2JVB: Execution end                 "
+           Display "************************************************"
+
+           GOBACK.
+
+      * PROCEDURE DO-MAIN-LOOP
+      * Reads one AUDIT-RECORD at a time and replays it until the
+      * audit trail is exhausted, the same read-process-loop shape
+      * CBL2JAVA uses to drain its input queue.
+       DO-MAIN-LOOP.
+           Read AUDIT-FILE
+
+           if WS-AUDIT-FILE-OK then
+               Perform REPLAY-AUDIT-RECORD
+               GO to DO-MAIN-LOOP
+           end-if
+
+           if not WS-AUDIT-FILE-EOF then
+               Display "CBL2JVB: audit read failed, file status "
+                       WS-AUDIT-FILE-STATUS
+           end-if.
+
+      * PROCEDURE REPLAY-AUDIT-RECORD
+      * Drives AUD-TRANCODE/AUD-DATA back through JAVADRVR exactly as
+      * CBL2JAVA originally did online, then reconciles the replayed
+      * outcome against AUD-OUTCOME-SW recorded at the time.
+      * WS-REPLAY-OUTCOME-SW is keyed off JDR-RETURN-CODE rather than
+      * JDR-ERROR-SW, the same as CBL2JAVA's own AUD-OUTCOME-SW: a
+      * trancode whose class/method never resolved is a failure even
+      * though JDR-ERROR-SW never got set, and the reconciliation
+      * needs to catch that case, not just a thrown Java exception.
+       REPLAY-AUDIT-RECORD.
+           Add 1 to WS-RECORD-COUNT
+
+           Move AUD-TRANCODE   to JDR-TRANCODE
+           Move AUD-DATA       to JDR-IN-DATA
+           Move AUD-DATA-LEN   to JDR-IN-DATA-LEN
+           Call 'JAVADRVR' using JAVADRVR-REQUEST
+
+           if JDR-RETURN-CODE = 0
+              Set WS-REPLAY-SUCCESS to true
+           else
+              Set WS-REPLAY-FAILED to true
+           end-if
+
+           Display "CBL2JVB: replayed trancode " AUD-TRANCODE
+                   " userid " AUD-USERID
+                   " original outcome " AUD-OUTCOME-SW
+                   " replayed outcome " WS-REPLAY-OUTCOME-SW
+
+           if WS-REPLAY-OUTCOME-SW = AUD-OUTCOME-SW
+              Add 1 to WS-MATCH-COUNT
+           else
+              Add 1 to WS-MISMATCH-COUNT
+              Display "CBL2JVB: ** outcome mismatch for trancode "
+                      AUD-TRANCODE " userid " AUD-USERID
+           end-if.
+
+       End Program "CBL2JVB".
