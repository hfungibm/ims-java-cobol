@@ -0,0 +1,344 @@
+       Process pgmname(longmixed),dll,thread
+       Identification Division.
+       Program-ID. "JAVADRVR" is recursive.
+      *
+      * JAVADRVR resolves a trancode's Java target and drives it, via
+      * both the dotted-name CALL style (DRIVE-JAVA-VIA-CALL) and
+      * manual JNI (GET-JAVA-OBJECTS/CallStaticVoidMethod). Factored
+      * out of CBL2JAVA so the same dispatch-table lookup, classid/
+      * methodid cache, and JNI call sequence are shared between the
+      * online MPP and its batch replay companion instead of living
+      * twice.
+      *
+       Environment Division.
+      *
+       Configuration Section.
+      *
+       Data Division.
+      *
+       Working-Storage Section.
+       COPY JAVADISP.
+
+      * Working copy of the dispatch entry resolved for the request
+      * currently being processed.
+       01  WS-CALL-TARGET             PIC X(56).
+       01  WS-CLASS-NAME              PIC X(40).
+       01  WS-METHOD-NAME             PIC X(20).
+       01  WS-METHOD-SIG              PIC X(24).
+       01  WS-ARG-STYLE               PIC X(1).
+           88  WS-ARG-IS-BUFFER           VALUE 'B'.
+           88  WS-ARG-IS-ARRAY            VALUE 'A'.
+
+      * Plain numeric copy of whatever dispatch row DISPATCH-JAVA-
+      * TARGET resolved, used to subscript JAVA-ID-CACHE-ENTRY in
+      * Local-Storage. Kept separate from JD-IDX because an index-
+      * name's displacement is tied to the table it was defined
+      * against, and JAVA-ID-CACHE-ENTRY is a different table.
+       77  WS-DISPATCH-IDX          PIC 9(4) COMP-5 VALUE 1.
+
+      * Indicator that GET-JAVA-OBJECTS actually resolved a usable
+      * methodid for the current request.
+       01  JAVA-OBJECTS-FOUND       PIC X(1) VALUE 'N'.
+
+      * Indicator that JDR-TRANCODE actually matched a row in
+      * JAVA-DISPATCH-TABLE. Set by DISPATCH-JAVA-TARGET.
+       01  WS-TRANCODE-FOUND-SW     PIC X(1) VALUE 'Y'.
+           88  WS-TRANCODE-FOUND        VALUE 'Y'.
+           88  WS-TRANCODE-NOT-FOUND    VALUE 'N'.
+
+      * Define variables to store 64-bit Java object references for
+      * the class ID and the method ID. Working-Storage, not Local-
+      * Storage: this program is recursive, and Local-Storage is
+      * reallocated and reset to its VALUE clauses on every single
+      * CALL, which would silently defeat the classid/methodid cache
+      * below (every call would look like a fresh, unresolved run
+      * unit). Working-Storage persists across CALLs the way a
+      * run-unit-lifetime cache needs to.
+       01 classid  pic 9(18) comp-5.
+       01 methodid pic 9(18) comp-5.
+
+      * One cache slot per JAVA-DISPATCH-TABLE row, so classid/
+      * methodid are resolved with FindClass/GetStaticMethodId at
+      * most once per trancode's Java target per run unit, not on
+      * every single request. Subscripted (not SEARCHed) by
+      * WS-DISPATCH-IDX, the plain numeric copy of the dispatch row
+      * DISPATCH-JAVA-TARGET resolved for the current request. Sized
+      * off JD-DISPATCH-ROW-COUNT (JAVADISP.cpy), the same constant
+      * JAVA-DISPATCH-TABLE itself is sized off, so a new dispatch row
+      * can never outrun this cache table's bounds.
+       01 java-id-cache.
+           05 java-id-cache-entry occurs JD-DISPATCH-ROW-COUNT times.
+               10 jic-resolved-sw  pic x(1) value 'N'.
+                   88 jic-resolved     value 'Y'.
+               10 jic-classid      pic 9(18) comp-5 value 0.
+               10 jic-methodid     pic 9(18) comp-5 value 0.
+
+       Local-Storage Section.
+      * Define variables for calling NewDirectByteBuffer to share
+      * COBOL's JDR-IN-DATA Working-Storage with Java.
+      * NewDirectByteBuffer expects a pointer to a block of memory,
+      * a 64-bit value representing the amount of memory to be
+      * referenced, and returns a 64-bit object reference for the
+      * allocated direct java.nio.ByteBuffer.
+       01 in-data-ptr usage pointer.
+       01 in-data-len pic s9(18) comp-5.
+       01 input-data-buffer pic 9(18) comp-5.
+
+      * Define variables to convert the Java class name, method name
+      * and method signature from EBCDIC to UTF-8
+       01 class-name-utf8  pic x(64).
+       01 method-name-utf8 pic x(64).
+       01 method-sig-utf8  pic x(64).
+
+      * Error flag to check for Java Exceptions. A CALL ... RETURNING
+      * target has to be numeric, so this mirrors the JNI jboolean
+      * (0/1) rather than using an X(1) flag byte.
+       01 err-flag pic s9(9) comp-5 value 0.
+
+       Linkage Section.
+       COPY JNI.
+       COPY JAVAREQ.
+
+      * PROCEDURE DIVISION
+       PROCEDURE DIVISION using JAVADRVR-REQUEST.
+
+           Move 'N' to JDR-ERROR-SW
+           Move 'N' to JAVA-OBJECTS-FOUND
+           Move SPACES to JDR-OUT-DATA
+           Move 0 to JDR-OUT-DATA-LEN
+
+           Set address of JNIEnv to JNI-ENV-PTR
+           Set address of JNINativeInterface to JNIEnv
+
+      *    Resolve which Java target this trancode drives.
+           Perform DISPATCH-JAVA-TARGET
+
+           if WS-TRANCODE-FOUND
+      *      Call the method sayHello1 using COBOL 6.4 CALL statement
+             perform DRIVE-JAVA-VIA-CALL
+
+             if JDR-OK
+      *      Call the method sayHello2 using manual JNI calls.
+      *      First get the Java objects representing the class,
+      *      method, and input arguments.
+               Perform GET-JAVA-OBJECTS
+
+               if JAVA-OBJECTS-FOUND = 'Y' and JDR-OK
+                 Display 'JAVADRVR: calling the StaticVoidMethod'
+                 Call CallStaticVoidMethod using by value JNI-ENV-PTR
+                                            by value classid
+                                            by value methodid
+                                            by value input-data-buffer
+                 Perform CHECK-JAVA-ERROR
+               end-if
+             end-if
+           else
+      *      Nothing drove this trancode - it does not belong to any
+      *      row in JAVA-DISPATCH-TABLE. Fail it outright instead of
+      *      silently routing the caller's data through an unrelated
+      *      method (the old fallback to JAVA-DISPATCH-DEFAULT-IDX),
+      *      which reported success even though nothing the caller
+      *      asked for actually ran.
+             Move 'Y' to JDR-ERROR-SW
+           end-if
+
+           Move JDR-IN-DATA-LEN to JDR-OUT-DATA-LEN
+           if JDR-IN-DATA-LEN > 0
+              Move JDR-IN-DATA (1:JDR-IN-DATA-LEN)
+                   to JDR-OUT-DATA (1:JDR-OUT-DATA-LEN)
+           end-if
+
+      *    JDR-RETURN-CODE reports the outcome to the caller: zero
+      *    only when the Java call both ran clean and actually got
+      *    invoked. A request that never threw but also never found
+      *    its class/method (see GET-JAVA-OBJECTS) still returns,
+      *    just flagged non-zero, instead of looking like a success.
+           if JDR-ERROR or JAVA-OBJECTS-FOUND not = 'Y'
+             Move +8 to JDR-RETURN-CODE
+           else
+             Move +0 to JDR-RETURN-CODE
+           end-if
+
+           GOBACK.
+
+      * PROCEDURE DISPATCH-JAVA-TARGET
+      * Looks JDR-TRANCODE up in JAVA-DISPATCH-TABLE and copies the
+      * matching row into the WS-* working fields GET-JAVA-OBJECTS and
+      * DRIVE-JAVA-VIA-CALL drive the Java call from. A trancode with
+      * no row in the table sets WS-TRANCODE-NOT-FOUND instead of
+      * silently falling back to some other trancode's Java target.
+       DISPATCH-JAVA-TARGET.
+           Set JD-IDX to 1
+           Move 'Y' to WS-TRANCODE-FOUND-SW
+           Search JAVA-DISPATCH-ENTRY
+               at end
+                   Display "JAVADRVR: no dispatch entry for trancode "
+                           JDR-TRANCODE ", rejecting"
+                   Move 'N' to WS-TRANCODE-FOUND-SW
+               when JD-TRANCODE (JD-IDX) = JDR-TRANCODE
+                   continue
+           end-search
+
+           if WS-TRANCODE-FOUND
+              Move JD-CALL-TARGET (JD-IDX) to WS-CALL-TARGET
+              Move JD-CLASS-NAME  (JD-IDX) to WS-CLASS-NAME
+              Move JD-METHOD-NAME (JD-IDX) to WS-METHOD-NAME
+              Move JD-METHOD-SIG  (JD-IDX) to WS-METHOD-SIG
+              Move JD-ARG-STYLE   (JD-IDX) to WS-ARG-STYLE
+              Set WS-DISPATCH-IDX to JD-IDX
+           end-if.
+
+      * PROCEDURE DRIVE-JAVA-VIA-CALL
+       DRIVE-JAVA-VIA-CALL.
+           Call WS-CALL-TARGET using JDR-IN-DATA
+           Perform CHECK-JAVA-ERROR.
+
+      * PROCEDURE GET-JAVA-OBJECTS
+       GET-JAVA-OBJECTS.
+           Display "JAVADRVR: getting Java objects for class "
+                   WS-CLASS-NAME
+
+           Perform RESOLVE-JAVA-CLASS-AND-METHOD
+
+      * Hand JDR-IN-DATA to Java as whichever argument style the
+      * dispatch table says this trancode's method expects: a direct
+      * ByteBuffer over the COBOL storage (JD-ARG-IS-BUFFER) or a
+      * copied byte[] (JD-ARG-IS-ARRAY, see BUILD-JAVA-ARRAY-ARG).
+      * Sized off the actual inbound length (JDR-IN-DATA-LEN), not
+      * the full X(70) buffer, so Java only sees the bytes really
+      * sent.
+           Compute in-data-len = JDR-IN-DATA-LEN
+
+           if WS-ARG-IS-ARRAY
+              Perform BUILD-JAVA-ARRAY-ARG
+           else
+              Set in-data-ptr to address of JDR-IN-DATA
+              call NewDirectByteBuffer using
+                                       by value JNI-ENV-PTR
+                                       by value in-data-ptr
+                                       by value in-data-len
+                                       returning input-data-buffer
+           end-if
+
+           Perform CHECK-JAVA-ERROR
+
+      * Check methodid against the value of zero rather than null
+      * because methodid is 64-bits and null is not.
+           if methodid = 0
+              Display "Error getting the method ID."
+           else
+              Move 'Y' to JAVA-OBJECTS-FOUND
+              Display "JAVADRVR: got Java objects"
+           end-if.
+
+
+
+      * PROCEDURE RESOLVE-JAVA-CLASS-AND-METHOD
+      * Resolves classid/methodid for the dispatch row WS-DISPATCH-IDX
+      * points at, the first time that trancode's Java target is
+      * needed. FindClass/GetStaticMethodId only run on a cache miss;
+      * every other request for the same trancode reuses the IDs
+      * cached in java-id-cache-entry, since a class/method identity
+      * never changes once this run unit has resolved it once.
+       RESOLVE-JAVA-CLASS-AND-METHOD.
+           if JIC-RESOLVED (WS-DISPATCH-IDX)
+              Move JIC-CLASSID  (WS-DISPATCH-IDX) to classid
+              Move JIC-METHODID (WS-DISPATCH-IDX) to methodid
+              Display "JAVADRVR: using cached Java class/method for "
+                      WS-CLASS-NAME
+           else
+              Perform CONVERT-JAVA-NAMES-TO-UTF8
+
+              Call FindClass using
+                       by value JNI-ENV-PTR
+                       by value address of class-name-utf8
+                       returning classid
+
+              Perform CHECK-JAVA-ERROR
+
+              Call GetStaticMethodId using
+                       by value JNI-ENV-PTR
+                       by value classid
+                       by value address of method-name-utf8
+                       by value address of method-sig-utf8
+                       returning methodid
+
+              Perform CHECK-JAVA-ERROR
+
+              if JDR-OK
+                 Move classid  to JIC-CLASSID  (WS-DISPATCH-IDX)
+                 Move methodid to JIC-METHODID (WS-DISPATCH-IDX)
+                 Set JIC-RESOLVED (WS-DISPATCH-IDX) to true
+                 Display "JAVADRVR: cached Java class/method for "
+                         WS-CLASS-NAME
+              end-if
+           end-if.
+
+
+
+      * PROCEDURE CONVERT-JAVA-NAMES-TO-UTF8
+      * Converts the class/method/signature resolved for JDR-TRANCODE
+      * from EBCDIC to UTF-8 so FindClass/GetStaticMethodId can use
+      * them. Only needed on a cache miss in
+      * RESOLVE-JAVA-CLASS-AND-METHOD. DISPLAY-OF's two-argument
+      * CCSID-conversion form requires a NATIONAL argument-1 - that is
+      * the whole point of it, as the mirror of NATIONAL-OF - so each
+      * alphanumeric WS-* field is run through NATIONAL-OF first
+      * rather than handed to DISPLAY-OF directly.
+       CONVERT-JAVA-NAMES-TO-UTF8.
+           String function Display-of(
+                  function national-of(WS-CLASS-NAME), 1208) x'00'
+                  delimited by size into class-name-utf8
+
+           String function Display-of(
+                  function national-of(WS-METHOD-NAME), 1208) x'00'
+                  delimited by size into method-name-utf8
+
+           String function Display-of(
+                  function national-of(WS-METHOD-SIG), 1208) x'00'
+                  delimited by size into method-sig-utf8.
+
+
+
+      * PROCEDURE BUILD-JAVA-ARRAY-ARG
+      * Copies JDR-IN-DATA into a new Java byte[] for methods whose
+      * dispatch-table entry calls for JD-ARG-IS-ARRAY instead of a
+      * direct ByteBuffer (method signature '([B)V' rather than
+      * '(Ljava/nio/ByteBuffer;)V'). Unlike NewDirectByteBuffer this
+      * is a copy, not a shared window onto COBOL storage, so Java
+      * cannot write results back into JDR-IN-DATA through it.
+       BUILD-JAVA-ARRAY-ARG.
+           Call NewByteArray using by value JNI-ENV-PTR
+                                    by value in-data-len
+                               returning input-data-buffer
+
+           Perform CHECK-JAVA-ERROR
+
+           Set in-data-ptr to address of JDR-IN-DATA
+           Call SetByteArrayRegion using by value JNI-ENV-PTR
+                                    by value input-data-buffer
+                                    by value 0
+                                    by value in-data-len
+                                    by value in-data-ptr
+
+           Perform CHECK-JAVA-ERROR.
+
+
+
+      * PROCEDURE CHECK-JAVA-ERROR
+      * Simple error handling. Flags the current request via
+      * JDR-ERROR-SW instead of failing the run unit, so the caller
+      * (online or batch) decides how to handle a bad request.
+       CHECK-JAVA-ERROR.
+           Call ExceptionCheck using by value JNI-ENV-PTR
+                               returning err-flag
+           if err-flag not = 0 then
+             Display 'JAVADRVR: Unhandled Java exception on trancode '
+                     JDR-TRANCODE
+             Move 'Y' to JDR-ERROR-SW
+           end-if
+           Move 0 to err-flag
+           exit.
+
+
+       End Program "JAVADRVR".
