@@ -1,12 +1,38 @@
-Process pgmname(longmixed),dll,thread
+       Process pgmname(longmixed),dll,thread
        Identification Division.
-       Program-ID "CBL2JAVA" is recursive.
+       Program-ID. "CBL2JAVA" is recursive.
       *
        Environment Division.
       *
        Configuration Section.
+      *
+       Input-Output Section.
+       File-Control.
+      *    Sequential audit trail: one AUDIT-RECORD per transaction
+      *    processed, so a day's IMS traffic can be reconciled without
+      *    grepping sysout.
+           Select AUDIT-FILE assign to AUDTFILE
+                  organization is sequential
+                  file status is WS-AUDIT-FILE-STATUS.
+      *    Sequential error log: one ERROR-RECORD per transaction
+      *    BACKOUT-TRANSACTION gives up backing out and diverts
+      *    instead, for manual follow-up.
+           Select ERROR-FILE assign to ERRFILE
+                  organization is sequential
+                  file status is WS-ERROR-FILE-STATUS.
       *
        Data Division.
+      *
+       File Section.
+       FD  AUDIT-FILE
+           recording mode is F
+           label records are standard.
+           COPY AUDITREC.
+      *
+       FD  ERROR-FILE
+           recording mode is F
+           label records are standard.
+           COPY ERRREC.
       *
        Working-Storage Section.
       *****************************************************************
@@ -15,19 +41,118 @@ Process pgmname(longmixed),dll,thread
       * DL/I FUNCTION CODES
        77  QC                   PIC X(2) VALUE 'QC'.
        77  GU-FUNC              PIC X(4) VALUE 'GU  '.
-       77  ROLL-FUNC            PIC X(4) VALUE 'ROLL'.
        77  ISRT-FUNC            PIC X(4) VALUE 'ISRT'.
+       77  ROLB-FUNC            PIC X(4) VALUE 'ROLB'.
+       77  CHKP-FUNC            PIC X(4) VALUE 'CHKP'.
+
+      *****************************************************************
+      *            CUSTOMER/ACCOUNT DATABASE
+      *
+      * Segment Search Argument for the GU against the customer/
+      * account database PCB (see DBPCB.cpy in the Linkage Section),
+      * keyed by CUST-ID off the inbound message. CUST-DB-SEGMENT is
+      * the I/O area GU-CUSTOMER-DATABASE GU's the CUSTSEG root
+      * segment into.
+      *****************************************************************
+       01  WS-CUST-SSA.
+           05  SSA-SEGMENT-NAME     PIC X(8)  VALUE 'CUSTSEG '.
+           05  SSA-LPAREN           PIC X     VALUE '('.
+           05  SSA-FIELD-NAME       PIC X(8)  VALUE 'CUSTID  '.
+           05  SSA-OPERATOR         PIC X(2)  VALUE ' ='.
+           05  SSA-FIELD-VALUE      PIC X(10).
+           05  SSA-RPAREN           PIC X     VALUE ')'.
+
+       COPY CUSTDBSEG.
+
+      * Status of the last AUDIT-FILE I/O, checked the same way
+      * IO-STATUS is checked for IMS calls.
+       77  WS-AUDIT-FILE-STATUS PIC X(2) VALUE SPACES.
+           88  WS-AUDIT-FILE-OK     VALUE '00'.
+
+      * Status of the last ERROR-FILE I/O, same idiom as
+      * WS-AUDIT-FILE-STATUS above.
+       77  WS-ERROR-FILE-STATUS PIC X(2) VALUE SPACES.
+           88  WS-ERROR-FILE-OK     VALUE '00'.
+
+      * Set whenever a Java call fails for the message currently being
+      * processed, so the message can be backed out and retried, or -
+      * past WS-MAX-BACKOUT-RETRIES - logged and skipped instead of
+      * taking the whole region down.
+       77  WS-JAVA-ERROR-SW     PIC X(1) VALUE 'N'.
+           88  WS-JAVA-ERROR        VALUE 'Y'.
+           88  WS-JAVA-OK            VALUE 'N'.
+
+      * ROLB puts the message just GU'd back on the queue, so the next
+      * GU redelivers the exact same message - if it fails the exact
+      * same way every time (a data problem, not a transient one),
+      * BACKOUT-TRANSACTION would ROLB it forever and block every
+      * message behind it. WS-BACKOUT-RETRY-COUNT bounds that: once a
+      * message has been backed out WS-MAX-BACKOUT-RETRIES times
+      * running, BACKOUT-TRANSACTION stops rolling it back and diverts
+      * it to ERROR-FILE instead, same as a successfully processed
+      * message resets the count back to zero.
+       77  WS-BACKOUT-RETRY-COUNT   PIC 9(4) COMP-5 VALUE 0.
+       77  WS-MAX-BACKOUT-RETRIES   PIC 9(4) COMP-5 VALUE 3.
+
+      * Symbolic checkpoint controls. A CHKP is taken every
+      * WS-CHKP-FREQUENCY committed messages so the region can be
+      * restarted from the last checkpoint instead of from scratch
+      * after an abend. WS-TRANSACTION-COUNT is the running count of
+      * messages this region has committed since it came up.
+       77  WS-TRANSACTION-COUNT PIC 9(9) COMP-5 VALUE 0.
+       77  WS-CHKP-FREQUENCY    PIC 9(9) COMP-5 VALUE 100.
+
+      * Checkpoint ID passed on the CHKP call. The basic CHKP function
+      * takes an 8-byte checkpoint-ID area regardless of how large the
+      * COBOL item behind it is declared - DL/I copies exactly the
+      * width the function code defines, not WS-CHKP-ID's own PICTURE -
+      * so there is no room here for date + time + count; it has to
+      * fit in 8 digits. WS-CHKP-ID is built as today's seconds-since-
+      * midnight (5 digits) followed by the transaction count modulo
+      * 1000 (3 digits), so a region restarted later the same day
+      * lands on a different checkpoint ID than an earlier one unless
+      * it happens to restart in the exact same second with the count
+      * at the same value modulo 1000.
+       77  WS-CHKP-ID           PIC 9(8) VALUE 0.
 
        01  INPUT-MESSAGE.
                03  IN-LL        PIC  S9(4) COMP.
                03  IN-ZZ        PIC  S9(4) COMP.
                03  IN-TRANCODE  PIC  X(8).
                03  IN-DATA      PIC  X(70).
-
+               COPY CUSTREC.
+
+      * OUT-RETURN-CODE lets the requesting terminal tell a clean
+      * Java call apart from one that limped through without actually
+      * invoking the method (see PROCESS-INPUT-MESSAGE, set from
+      * JDR-RETURN-CODE via the JAVADRVR subprogram). Zero is success;
+      * a bad input message never reaches this reply at all since
+      * BACKOUT-TRANSACTION backs it out of the unit of work (or, once
+      * retried WS-MAX-BACKOUT-RETRIES times, diverts it to the error
+      * log) instead of replying.
        01  OUTPUT-MESSAGE.
-           02  OUT-LL       PICTURE S9(3) COMP VALUE +70.
-           02  OUT-ZZ       PICTURE S9(3) COMP VALUE +0.
-           02  OUT-DATA     PICTURE X(70) VALUE SPACES.
+           02  OUT-LL           PICTURE S9(3) COMP VALUE +70.
+           02  OUT-ZZ           PICTURE S9(3) COMP VALUE +0.
+           02  OUT-RETURN-CODE  PICTURE S9(4) COMP VALUE +0.
+           02  OUT-DATA         PICTURE X(70) VALUE SPACES.
+
+      * Actual (not maximum) length of the data carried by the current
+      * message, derived from IN-LL/OUT-LL instead of assuming the
+      * full X(70) every time. WS-IN-HDR-LEN/WS-OUT-HDR-LEN are the
+      * fixed parts of each message ahead of the data: LL+ZZ+TRANCODE
+      * on the way in, LL+ZZ+RETURN-CODE on the way out.
+       77  WS-IN-HDR-LEN        PIC S9(4) COMP-5 VALUE 12.
+       77  WS-OUT-HDR-LEN       PIC S9(4) COMP-5 VALUE 6.
+       77  WS-IN-DATA-LEN       PIC S9(4) COMP-5 VALUE 70.
+       77  WS-OUT-DATA-LEN      PIC S9(4) COMP-5 VALUE 70.
+
+      * End offset (1-based) of CUST-CREDIT-LIMIT within CUST-RECORD
+      * (see CUSTDBSEG.cpy's redefinition of IN-DATA): the last byte
+      * GU-CUSTOMER-DATABASE's enrichment touches. A CUST message only
+      * arrives from the terminal as far as CUST-REASON-CODE, so
+      * WS-IN-DATA-LEN has to be widened out to here after enrichment
+      * or the enriched bytes never make it into JDR-IN-DATA/AUD-DATA.
+       77  WS-CUST-ENRICHED-LEN PIC S9(4) COMP-5 VALUE 55.
 
        01  WS-CURRENT-DATE-FIELDS.
            05  WS-CURRENT-DATE.
@@ -41,36 +166,21 @@ Process pgmname(longmixed),dll,thread
                10  WS-CURRENT-MS      PIC  9(2).
            05  WS-DIFF-FROM-GMT       PIC S9(4).
 
-       Local-Storage Section.
-      * Define variables to store 64-bit Java object references for 
-      * the class ID and the method ID
-       01 classid  pic 9(18) comp-5.
-       01 methodid pic 9(18) comp-5.
-
-      * Define variables for calling NewDirectByteBuffer to share
-      * COBOL's IN-DATA Working-Storage with Java.
-      * NewDirectByteBuffer expects a pointer to a block of memory,
-      * a 64-bit value representing the amount of memory to be
-      * referenced, and returns a 64-bit object reference for the 
-      * allocated direct java.nio.ByteBuffer.
-       01 in-data-ptr usage pointer.
-       01 in-data-len pic s9(18) comp-5.
-       01 input-data-buffer pic 9(18) comp-5.
-
-      * Define variables to convert the Java class name, method name
-      * and method signature from EBCDIC to UTF-8
-       01 class-name-utf8  pic x(64).
-       01 method-name-utf8 pic x(64).
-       01 method-sig-utf8  pic x(64).
-
-      * Error flag to check for Java Exceptions
-       01 err-flag pic x(1) value x'00'.
-
-      * Indicator for Java setup done
-       01 JAVA-OBJECTS-FOUND       PIC X(1) VALUE 'N'.
+      * Elapsed-time work fields for the audit trail: before/after
+      * seconds-since-midnight, differenced in WRITE-AUDIT-RECORD.
+      * Good enough for a single message's Java call, which never
+      * spans midnight.
+       77  WS-BEFORE-DAY-SECONDS  PIC S9(9) COMP-5.
+       77  WS-AFTER-DAY-SECONDS   PIC S9(9) COMP-5.
+
+      * Request/response record for the shared JAVADRVR subprogram,
+      * which owns the dispatch table, the classid/methodid cache, and
+      * the JNI call sequence (see JAVADRVR.cbl) - one copy here, one
+      * in JAVADRVR's Linkage Section, both from JAVAREQ.cpy, so the
+      * layouts can never drift apart.
+       COPY JAVAREQ.
 
        Linkage Section.
-       COPY JNI.
 
        01  IOPCB.
            02  IO-LTERM         PIC X(8).
@@ -81,32 +191,37 @@ Process pgmname(longmixed),dll,thread
            02  IO-USERID        PIC X(8).
            02  IO-GROUPID       PIC X(8).
 
+       COPY DBPCB.
+
       * PROCEDURE DIVISION
        PROCEDURE DIVISION.
 
-           ENTRY 'MYIMSAPP' using IOPCB
+           ENTRY 'MYIMSAPP' using IOPCB, DBPCB
            Display "************************************************"
            Display "            CBL2JAVA: Execution begin             "
            Display "************************************************"
 
-           Move 'N' to JAVA-OBJECTS-FOUND
-
            Move SPACES to INPUT-MESSAGE
 
-           Set address of JNIEnv to JNIEnvPtr
-
-           Set address of JNINativeInterface to JNIEnv
+      *    Extend, not Output: Output would truncate the prior day's
+      *    audit trail every time the MPP region is recycled, wiping
+      *    the very reconciliation history this file exists for.
+           Open Extend AUDIT-FILE
+           Open Extend ERROR-FILE
 
       *    Tran was defined as Wait For Input (WFI) = Y
            Perform DO-MAIN-LOOP
 
+           Close AUDIT-FILE
+           Close ERROR-FILE
+
            Display "************************************************"
            Display "            CBL2JAVA: Execution end             "
            Display "************************************************"
-           
+
       ******************************************************************
       * NOTE: Use GOBACK instead of STOP RUN.
-      *       STOP RUN will terminate the LE enclave   
+      *       STOP RUN will terminate the LE enclave
       ******************************************************************
            GOBACK.
 
@@ -115,12 +230,23 @@ Process pgmname(longmixed),dll,thread
        DO-MAIN-LOOP.
            Move SPACES to INPUT-MESSAGE
            Move +32 to IN-LL IN INPUT-MESSAGE
+           Move 'N' to WS-JAVA-ERROR-SW
 
            Display "CBL2JAVA attempting to read a message.!!"
            Perform PROCESS-INPUT-MESSAGE
 
-           if IO-STATUS = ' ' then
+           if IO-STATUS = ' ' and WS-JAVA-OK then
                Perform INSERT-IO
+               Add 1 to WS-TRANSACTION-COUNT
+               Move 0 to WS-BACKOUT-RETRY-COUNT
+               if FUNCTION MOD (WS-TRANSACTION-COUNT, WS-CHKP-FREQUENCY)
+                          = 0 then
+                   Perform TAKE-CHECKPOINT
+               end-if
+           end-if
+
+           if WS-JAVA-ERROR then
+               Perform BACKOUT-TRANSACTION
            end-if
 
            if IO-STATUS = ' ' then
@@ -149,132 +275,257 @@ Process pgmname(longmixed),dll,thread
              Display "IN-LL: " IN-LL
              Display "IN-ZZ: " IN-ZZ
              Display "IN-TRANCODE: " IN-TRANCODE
-             Display "IN-DATA: " IN-DATA
+
+      *      Actual data length is whatever came in on IN-LL beyond
+      *      the LL/ZZ/TRANCODE header, not the full X(70) buffer.
+             Compute WS-IN-DATA-LEN = IN-LL - WS-IN-HDR-LEN
+             if WS-IN-DATA-LEN < 0
+                Move 0 to WS-IN-DATA-LEN
+             end-if
+             if WS-IN-DATA-LEN > 70
+                Move 70 to WS-IN-DATA-LEN
+             end-if
+             if WS-IN-DATA-LEN > 0
+                Display "IN-DATA: " IN-DATA (1:WS-IN-DATA-LEN)
+             else
+                Display "IN-DATA: (no data, IN-LL " IN-LL ")"
+             end-if
 
              Move FUNCTION CURRENT-DATE to WS-CURRENT-DATE-FIELDS
              Display "Before Java interactions: " WS-CURRENT-DATE-FIELDS
-
-      *      Call the method sayHello1 using COBOL 6.4 CALL statement
-             perform DRIVE-JAVA-VIA-CALL
-
-      *      Call the method sayHello2 using manual JNI calls.
-      *      First get the  Java objects representing the class, 
-      *      method, and input arguments.
-             Perform GET-JAVA-OBJECTS
-             
-             if JAVA-OBJECTS-FOUND = 'Y'
-               Display 'Calling the StaticVoidMethod'
-               Call CallStaticVoidMethod using by value JNIEnvPtr
-                                          by value classid
-                                          by value methodid
-                                          by value input-data-buffer 
+             Move WS-CURRENT-YEAR   to AUD-BEFORE-YEAR
+             Move WS-CURRENT-MONTH  to AUD-BEFORE-MONTH
+             Move WS-CURRENT-DAY    to AUD-BEFORE-DAY
+             Move WS-CURRENT-HOUR   to AUD-BEFORE-HOUR
+             Move WS-CURRENT-MINUTE to AUD-BEFORE-MINUTE
+             Move WS-CURRENT-SECOND to AUD-BEFORE-SECOND
+
+      *      CUST-RECORD carries a CUST-ID to key the customer/
+      *      account database on; enrich it before Java ever sees it.
+      *      The terminal never sends CUST-NAME/CUST-CREDIT-LIMIT, so
+      *      WS-IN-DATA-LEN (derived from IN-LL above) stops short of
+      *      them - widen it out to cover the enriched fields too, or
+      *      they never reach JDR-IN-DATA/AUD-DATA below.
+             if IN-TRANCODE = 'CUST'
+                Perform GU-CUSTOMER-DATABASE
+                if WS-IN-DATA-LEN < WS-CUST-ENRICHED-LEN
+                   Move WS-CUST-ENRICHED-LEN to WS-IN-DATA-LEN
+                end-if
              end-if
 
+      *      Resolve and drive this trancode's Java target via the
+      *      shared JAVADRVR subprogram, also used by the offline
+      *      replay driver so both paths run the exact same dispatch
+      *      and JNI logic.
+             Move IN-TRANCODE    to JDR-TRANCODE
+             Move IN-DATA        to JDR-IN-DATA
+             Move WS-IN-DATA-LEN to JDR-IN-DATA-LEN
+             Call 'JAVADRVR' using JAVADRVR-REQUEST
+             Move JDR-ERROR-SW   to WS-JAVA-ERROR-SW
+
              Move FUNCTION CURRENT-DATE to WS-CURRENT-DATE-FIELDS
              Display "After Java interactions:  " WS-CURRENT-DATE-FIELDS
+             Move WS-CURRENT-YEAR   to AUD-AFTER-YEAR
+             Move WS-CURRENT-MONTH  to AUD-AFTER-MONTH
+             Move WS-CURRENT-DAY    to AUD-AFTER-DAY
+             Move WS-CURRENT-HOUR   to AUD-AFTER-HOUR
+             Move WS-CURRENT-MINUTE to AUD-AFTER-MINUTE
+             Move WS-CURRENT-SECOND to AUD-AFTER-SECOND
+
+             if WS-JAVA-ERROR
+               Display "CBL2JAVA: Java call failed for trancode "
+                       IN-TRANCODE ", transaction will be backed out "
+                       "or, after repeated failures, logged to "
+                       "ERROR-FILE and skipped"
+             else
+               if JDR-OUT-DATA-LEN > 0
+                  Display "Java call result data: "
+                          JDR-OUT-DATA (1:JDR-OUT-DATA-LEN)
+               else
+                  Display "Java call result data: (none)"
+               end-if
+             end-if
 
-             Display "IN-DATA now has: " IN-DATA
+      *      OUT-RETURN-CODE reports the outcome in the reply segment
+      *      itself, straight off what JAVADRVR reported back.
+             Move JDR-RETURN-CODE to OUT-RETURN-CODE
+
+             Move IN-TRANCODE    to AUD-TRANCODE
+             Move IO-USERID      to AUD-USERID
+             Move IO-LTERM       to AUD-LTERM
+             Move WS-IN-DATA-LEN to AUD-DATA-LEN
+             Move spaces to AUD-DATA
+             if WS-IN-DATA-LEN > 0
+                Move IN-DATA (1:WS-IN-DATA-LEN)
+                     to AUD-DATA (1:AUD-DATA-LEN)
+             end-if
+             Perform WRITE-AUDIT-RECORD
            end-if
 
-      * Set the reply message in OUT-DATA
+      * Set the reply message in OUT-DATA, sized the same as the
+      * inbound data rather than padded out to the full X(70) buffer.
+           Move JDR-OUT-DATA-LEN to WS-OUT-DATA-LEN
            Move spaces to OUT-DATA
-           Move IN-DATA to OUT-DATA.
+           if WS-OUT-DATA-LEN > 0
+              Move JDR-OUT-DATA (1:JDR-OUT-DATA-LEN)
+                   to OUT-DATA (1:WS-OUT-DATA-LEN)
+           end-if.
 
 
 
       * PROCEDURE INSERT-IO
        INSERT-IO.
+      *    OUT-LL reflects the actual reply length (header plus the
+      *    real data length), not a constant +70.
+           Compute OUT-LL = WS-OUT-HDR-LEN + WS-OUT-DATA-LEN
+
            Display "Insert reply"
            Call 'CBLTDLI' using ISRT-FUNC, IOPCB, OUTPUT-MESSAGE
-           
+
            Display "IO-LTERM  : "  IO-LTERM
            Display "IO-STATUS : "  IO-STATUS
            Display " ".
 
-      * PROCEDURE DRIVE-JAVA-VIA-CALL
-       DRIVE-JAVA-VIA-CALL.
-           Call 'Java.mpr.apps.HelloWorldJava64.sayHello1' using 
-                                                               IN-DATA
-           Perform CHECK-JAVA-ERROR.
-
-      * PROCEDURE GET-JAVA-OBJECTS
-       GET-JAVA-OBJECTS.
-           Display "COBOL getting Java objects"
-
-           String function Display-of(n'mpr/apps/HelloWorldJava64',
-                                      1208) x'00'
-                  delimited by size into class-name-utf8
-
-           String function Display-of(n'sayHello2', 
-                                      1208) x'00'
-                  delimited by size into method-name-utf8
-      
-           String function Display-of(n'(Ljava/nio/ByteBuffer;)V', 
-                                      1208) x'00'
-                  delimited by size into method-sig-utf8
-      
-      *    FYI in case you are going to work with arrays
-      *    Sample of how to define the method signature for a
-      *    method that expects an array as input.
-      *    Method ID: sayHello(byte[] input).
-      *    Method signature: '(B[)V' 
-      *    In the codepage I'm using, the char 'Ý', xBA, represents the 
-      *    left square bracket '[' denoting an array. So, we would use:
-      *    String function Display-of(n'(BÝ)V',
-      *                               1208) x'00'
-      *           delimited by size into method-sig-utf8
-
-           Call FindClass using 
-                          by value JNIEnvPtr
-                          by value address of class-name-utf8
-                          returning classid
-
-           Perform CHECK-JAVA-ERROR
-
-           Call GetStaticMethodId using
-                                  by value JNIEnvPtr
-                                  by value classid
-                                  by value address of method-name-utf8
-                                  by value address of method-sig-utf8
-                                  returning methodid
-
-           Perform CHECK-JAVA-ERROR
-
-      * Get a direct byte buffer so Java can "manipulate" the contents
-      * of the IN-DATA item part of INPUT-MESSAGE.
-           Compute in-data-len = length of IN-DATA 
-           Set in-data-ptr to address of IN-DATA
-           call NewDirectByteBuffer using 
-                                    by value JNIEnvPtr
-                                    by value in-data-ptr
-                                    by value in-data-len
-                                    returning input-data-buffer
-
-           Perform CHECK-JAVA-ERROR
-
-      * Check methodid against the value of zero rather than null
-      * because methodid is 64-bits and null is not.
-           if methodid = 0
-              Display "Error getting the method ID."
+      * PROCEDURE GU-CUSTOMER-DATABASE
+      * GU's the CUSTSEG root segment keyed by CUST-ID (off the
+      * inbound CUST-RECORD) and moves the enrichment fields it finds
+      * into CUST-RECORD's CUST-NAME/CUST-CREDIT-LIMIT before Java is
+      * ever called, so Java operates on an enriched record instead
+      * of the bare inbound message. A key not found in the database
+      * (DBPCB-STATUSCODE 'GE') is not treated as a Java failure -
+      * the transaction still runs, just without enrichment.
+       GU-CUSTOMER-DATABASE.
+           Move CUST-ID to SSA-FIELD-VALUE
+
+           Call 'CBLTDLI' using GU-FUNC, DBPCB, CUST-DB-SEGMENT,
+                   WS-CUST-SSA
+
+           Display "CBL2JAVA: customer database GU for CUST-ID "
+                   CUST-ID " status " DBPCB-STATUSCODE
+
+           if DBPCB-STATUSCODE = SPACES
+              Move CDB-CUST-NAME      to CUST-NAME
+              Move CDB-CREDIT-LIMIT   to CUST-CREDIT-LIMIT
+           end-if.
+
+      * PROCEDURE BACKOUT-TRANSACTION
+      * Backs the current message out of the unit of work with ROLB so
+      * the bad input is not reflected in any Java-side or DL/I-side
+      * updates, then lets DO-MAIN-LOOP move on to the next GU - which
+      * redelivers this same message, since ROLB put it back on the
+      * queue. That is fine for a transient failure, but a message
+      * that fails the exact same way every time would otherwise ROLB
+      * forever and block every message behind it, so this paragraph
+      * only backs out WS-MAX-BACKOUT-RETRIES times running; past that
+      * it gives up on ROLB and diverts the message to ERROR-FILE
+      * instead (see LOG-AND-SKIP-TRANSACTION), leaving its destructive
+      * GU to stand so the queue finally moves past it.
+       BACKOUT-TRANSACTION.
+           Add 1 to WS-BACKOUT-RETRY-COUNT
+           if WS-BACKOUT-RETRY-COUNT > WS-MAX-BACKOUT-RETRIES
+              Perform LOG-AND-SKIP-TRANSACTION
+              Move 0 to WS-BACKOUT-RETRY-COUNT
            else
-              Move 'Y' to JAVA-OBJECTS-FOUND
-              Display "COBOL got Java objects"
+              Display "CBL2JAVA: backing out trancode " IN-TRANCODE
+                      " for userid " IO-USERID " (retry "
+                      WS-BACKOUT-RETRY-COUNT " of "
+                      WS-MAX-BACKOUT-RETRIES ")"
+              Call 'CBLTDLI' using ROLB-FUNC
+              Display "CBL2JAVA: IO-STATUS after backout: " IO-STATUS
            end-if.
 
+      * PROCEDURE LOG-AND-SKIP-TRANSACTION
+      * Logs the message that has now failed its Java call
+      * WS-MAX-BACKOUT-RETRIES times running to ERROR-FILE for manual
+      * follow-up, and deliberately does not ROLB it again - the
+      * destructive GU already issued for this message is left to
+      * stand, which is what finally lets DO-MAIN-LOOP move past it.
+      * An immediate checkpoint commits that decision right away,
+      * rather than leaving it to the next WS-CHKP-FREQUENCY-message
+      * sync point, so a later unrelated failure's ROLB cannot undo
+      * this skip along with it.
+       LOG-AND-SKIP-TRANSACTION.
+           Display "CBL2JAVA: trancode " IN-TRANCODE " for userid "
+                   IO-USERID " failed " WS-MAX-BACKOUT-RETRIES
+                   " times running, logging to ERROR-FILE and "
+                   "skipping without further backout"
+
+           Move IN-TRANCODE    to ERR-TRANCODE
+           Move IO-USERID      to ERR-USERID
+           Move IO-LTERM       to ERR-LTERM
+           Move WS-IN-DATA-LEN to ERR-DATA-LEN
+           Move spaces to ERR-DATA
+           if WS-IN-DATA-LEN > 0
+              Move IN-DATA (1:WS-IN-DATA-LEN)
+                   to ERR-DATA (1:WS-IN-DATA-LEN)
+           end-if
 
+           Write ERROR-RECORD
+           if not WS-ERROR-FILE-OK
+              Display "CBL2JAVA: error-file write failed, file "
+                      "status " WS-ERROR-FILE-STATUS " for trancode "
+                      IN-TRANCODE
+           end-if
 
-      * PROCEDURE CHECK-JAVA-ERROR
-      * Simple error handling.
-       CHECK-JAVA-ERROR.
-           Call ExceptionCheck using by value JNIEnvPtr
-                               returning err-flag
-           if err-flag = x'01' then
-             Display 'Unhandled Java exception encountered: terminating'
-             Display ' '
-             goback
+           Perform TAKE-CHECKPOINT.
+
+      * PROCEDURE TAKE-CHECKPOINT
+      * Issues a symbolic checkpoint every WS-CHKP-FREQUENCY committed
+      * messages, keyed by today's date, the current time of day, and
+      * the running transaction count, and logs it so operations can
+      * restart the region from this point instead of from the start
+      * of the region's life after an abend. The date/time component
+      * keeps a checkpoint ID from a region restarted later the same
+      * day from colliding with one taken earlier, when the count
+      * alone would have repeated from 1.
+       TAKE-CHECKPOINT.
+           Move FUNCTION CURRENT-DATE to WS-CURRENT-DATE-FIELDS
+           Compute WS-AFTER-DAY-SECONDS =
+                   WS-CURRENT-HOUR * 3600 + WS-CURRENT-MINUTE * 60
+                   + WS-CURRENT-SECOND
+           Compute WS-CHKP-ID =
+                   WS-AFTER-DAY-SECONDS * 1000
+                   + FUNCTION MOD (WS-TRANSACTION-COUNT, 1000)
+           Call 'CBLTDLI' using CHKP-FUNC, WS-CHKP-ID
+           Display "CBL2JAVA: checkpoint " WS-CHKP-ID
+                   " taken at transaction " WS-TRANSACTION-COUNT
+                   " IO-STATUS: " IO-STATUS.
+
+      * PROCEDURE WRITE-AUDIT-RECORD
+      * Writes one AUDIT-RECORD to the durable audit trail dataset for
+      * the message just processed: trancode, userid, ltermid,
+      * before/after timestamps, elapsed time, and the Java call
+      * outcome. AUD-TRANCODE/AUD-USERID/AUD-LTERM and the before/
+      * after timestamp fields are already populated by
+      * PROCESS-INPUT-MESSAGE when this paragraph is performed.
+      * AUD-OUTCOME-SW is keyed off OUT-RETURN-CODE rather than
+      * WS-JAVA-ERROR-SW: a trancode whose class/method never
+      * resolved (OUT-RETURN-CODE non-zero with no exception thrown)
+      * is exactly the quiet-failure case the return code exists to
+      * surface, and the audit trail needs to see it as a failure too,
+      * not just the terminal's reply.
+       WRITE-AUDIT-RECORD.
+           Compute WS-BEFORE-DAY-SECONDS =
+                   AUD-BEFORE-HOUR * 3600 + AUD-BEFORE-MINUTE * 60
+                   + AUD-BEFORE-SECOND
+           Compute WS-AFTER-DAY-SECONDS =
+                   AUD-AFTER-HOUR * 3600 + AUD-AFTER-MINUTE * 60
+                   + AUD-AFTER-SECOND
+           Compute AUD-ELAPSED-SECONDS =
+                   WS-AFTER-DAY-SECONDS - WS-BEFORE-DAY-SECONDS
+
+           if OUT-RETURN-CODE not = 0
+              Set AUD-FAILED to true
+           else
+              Set AUD-SUCCESS to true
            end-if
-           Move x'00' to err-flag
-           exit.
+
+           Write AUDIT-RECORD
+           if not WS-AUDIT-FILE-OK
+              Display "CBL2JAVA: audit write failed, file status "
+                      WS-AUDIT-FILE-STATUS " for trancode "
+                      AUD-TRANCODE
+           end-if.
 
 
        End Program "CBL2JAVA".
