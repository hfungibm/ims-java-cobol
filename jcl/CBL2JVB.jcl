@@ -0,0 +1,22 @@
+//CBL2JVB  JOB (ACCTNO),'CBL2JVB REPLAY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* CBL2JVB - BATCH (BMP) REPLAY OF THE CBL2JAVA AUDIT TRAIL.
+//* READS THE AUDTFILE DATASET CBL2JAVA WROTE DURING ONLINE
+//* PROCESSING AND REPLAYS EACH RECORD THROUGH JAVADRVR FOR
+//* RECONCILIATION OR TO RE-TEST A JAVA-SIDE FIX AGAINST REAL
+//* PRODUCTION INPUT.
+//*-------------------------------------------------------------*
+//BMPSTEP  EXEC PGM=DFSRRC00,
+//             PARM='BMP,CBL2JVB,,,,,,,,,,,,,Y'
+//STEPLIB  DD   DISP=SHR,DSN=IMS.SDFSRESL
+//         DD   DISP=SHR,DSN=CBL2JVB.LOADLIB
+//IMS      DD   DISP=SHR,DSN=IMS.PSBLIB
+//         DD   DISP=SHR,DSN=IMS.DBDLIB
+//*-------------------------------------------------------------*
+//* AUDTFILE IS THE SAME AUDIT TRAIL DATASET CBL2JAVA'S AUDIT-
+//* FILE SELECT WRITES ONLINE, OPENED HERE FOR INPUT.
+//*-------------------------------------------------------------*
+//AUDTFILE DD   DISP=SHR,DSN=CBL2JVB.AUDIT.TRAIL
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
