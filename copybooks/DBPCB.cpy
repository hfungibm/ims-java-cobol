@@ -0,0 +1,18 @@
+      *****************************************************************
+      * DBPCB.CPY
+      *
+      * Standard DL/I database PCB mask for the customer/account
+      * database, wired into the ENTRY statement alongside IOPCB.
+      * GU-CUSTOMER-DATABASE checks DBPCB-STATUSCODE the same way
+      * PROCESS-INPUT-MESSAGE already checks IO-STATUS for IOPCB.
+      *****************************************************************
+       01  DBPCB.
+           02  DBPCB-DBDNAME        PIC X(8).
+           02  DBPCB-SEGLEVEL       PIC X(2).
+           02  DBPCB-STATUSCODE     PIC X(2).
+           02  DBPCB-PROCOPT        PIC X(4).
+           02  DBPCB-RESERVE        PIC S9(5) COMP.
+           02  DBPCB-SEGNAME        PIC X(8).
+           02  DBPCB-KEYFBLEN       PIC S9(5) COMP.
+           02  DBPCB-NUMSENLEV      PIC S9(5) COMP.
+           02  DBPCB-KEY            PIC X(10).
