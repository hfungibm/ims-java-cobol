@@ -0,0 +1,42 @@
+      *****************************************************************
+      * JAVADISP.CPY
+      *
+      * Maps a trancode to the Java target JAVADRVR drives for it: the
+      * dotted name DRIVE-JAVA-VIA-CALL calls directly, and the
+      * slash-qualified class/method/signature GET-JAVA-OBJECTS
+      * resolves via JNI. JD-ARG-STYLE picks how the input record is
+      * handed to the JNI method: 'B' for a direct ByteBuffer over the
+      * record, 'A' for a copied byte[] (see BUILD-JAVA-ARRAY-ARG).
+      * Add a row here to onboard a new trancode's Java logic; no new
+      * COBOL program is needed.
+      *
+      * JD-DISPATCH-ROW-COUNT is the number of rows in the table below
+      * - the one place that count is spelled out as a literal. Anyone
+      * adding a row here also sizes JAVADRVR.cbl's java-id-cache off
+      * this same constant, so the two tables can never drift out of
+      * step with each other.
+      *****************************************************************
+       78  JD-DISPATCH-ROW-COUNT VALUE 2.
+
+       01  JAVA-DISPATCH-TABLE-DATA.
+           05  FILLER PIC X(149) VALUE
+           'HELO    Java.mpr.apps.HelloWorldJava64.sayHello1            
+      -    '    mpr/apps/HelloWorldJava64               sayHello2       
+      -    '    (Ljava/nio/ByteBuffer;)VB'.
+           05  FILLER PIC X(149) VALUE
+           'CUST    Java.mpr.apps.CustomerServiceJava64.processCustomer 
+      -    '    mpr/apps/CustomerServiceJava64          processCustomer 
+      -    '    ([B)V                   A'.
+
+       01  JAVA-DISPATCH-TABLE REDEFINES JAVA-DISPATCH-TABLE-DATA.
+           05  JAVA-DISPATCH-ENTRY
+                   OCCURS JD-DISPATCH-ROW-COUNT TIMES
+                   INDEXED BY JD-IDX.
+               10  JD-TRANCODE      PIC X(8).
+               10  JD-CALL-TARGET   PIC X(56).
+               10  JD-CLASS-NAME    PIC X(40).
+               10  JD-METHOD-NAME   PIC X(20).
+               10  JD-METHOD-SIG    PIC X(24).
+               10  JD-ARG-STYLE     PIC X(1).
+                   88  JD-ARG-IS-BUFFER  VALUE 'B'.
+                   88  JD-ARG-IS-ARRAY   VALUE 'A'.
