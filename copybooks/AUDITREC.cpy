@@ -0,0 +1,34 @@
+      *****************************************************************
+      * AUDITREC.CPY
+      *
+      * One fixed-length record per transaction processed by CBL2JAVA
+      * (or replayed by its batch companion), written to the audit
+      * trail dataset so transaction counts and Java call outcomes can
+      * be reconciled without grepping sysout. AUD-DATA/AUD-DATA-LEN
+      * carry the actual inbound message data so the batch companion
+      * can replay the same bytes through JAVADRVR offline.
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-TRANCODE          PIC X(8).
+           05  AUD-USERID            PIC X(8).
+           05  AUD-LTERM             PIC X(8).
+           05  AUD-DATA-LEN          PIC S9(4) COMP-5.
+           05  AUD-DATA              PIC X(70).
+           05  AUD-BEFORE-TS.
+               10  AUD-BEFORE-YEAR   PIC 9(4).
+               10  AUD-BEFORE-MONTH  PIC 9(2).
+               10  AUD-BEFORE-DAY    PIC 9(2).
+               10  AUD-BEFORE-HOUR   PIC 9(2).
+               10  AUD-BEFORE-MINUTE PIC 9(2).
+               10  AUD-BEFORE-SECOND PIC 9(2).
+           05  AUD-AFTER-TS.
+               10  AUD-AFTER-YEAR    PIC 9(4).
+               10  AUD-AFTER-MONTH   PIC 9(2).
+               10  AUD-AFTER-DAY     PIC 9(2).
+               10  AUD-AFTER-HOUR    PIC 9(2).
+               10  AUD-AFTER-MINUTE  PIC 9(2).
+               10  AUD-AFTER-SECOND  PIC 9(2).
+           05  AUD-ELAPSED-SECONDS   PIC S9(6) COMP-3.
+           05  AUD-OUTCOME-SW        PIC X(1).
+               88  AUD-SUCCESS           VALUE 'Y'.
+               88  AUD-FAILED            VALUE 'N'.
