@@ -0,0 +1,21 @@
+      *****************************************************************
+      * JAVAREQ.CPY
+      *
+      * Request/response record passed to the JAVADRVR subprogram,
+      * which owns the dispatch-table lookup and the JNI call itself.
+      * Declared here once so the caller's Working-Storage copy and
+      * JAVADRVR's Linkage Section copy always agree on layout. Used
+      * by both CBL2JAVA (one message at a time, live off IOPCB) and
+      * its batch companion (one row at a time, replayed off the
+      * audit dataset) so both drive the exact same Java logic.
+      *****************************************************************
+       01  JAVADRVR-REQUEST.
+           05  JDR-TRANCODE         PIC X(8).
+           05  JDR-IN-DATA          PIC X(70).
+           05  JDR-IN-DATA-LEN      PIC S9(4) COMP-5.
+           05  JDR-OUT-DATA         PIC X(70).
+           05  JDR-OUT-DATA-LEN     PIC S9(4) COMP-5.
+           05  JDR-RETURN-CODE      PIC S9(4) COMP.
+           05  JDR-ERROR-SW         PIC X(1).
+               88  JDR-ERROR            VALUE 'Y'.
+               88  JDR-OK               VALUE 'N'.
