@@ -0,0 +1,16 @@
+      *****************************************************************
+      * ERRREC.CPY
+      *
+      * One record per transaction diverted by SKIP-BAD-TRANSACTION: a
+      * message whose Java call failed outright. Rolling the unit of
+      * work back would only put the same poison message back on the
+      * queue for IMS to redeliver forever, so the bad input is logged
+      * here for manual follow-up and the destructive GU is left to
+      * stand instead.
+      *****************************************************************
+       01  ERROR-RECORD.
+           05  ERR-TRANCODE          PIC X(8).
+           05  ERR-USERID            PIC X(8).
+           05  ERR-LTERM             PIC X(8).
+           05  ERR-DATA-LEN          PIC S9(4) COMP-5.
+           05  ERR-DATA              PIC X(70).
