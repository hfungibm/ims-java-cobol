@@ -0,0 +1,23 @@
+      *****************************************************************
+      * CUSTREC.CPY
+      *
+      * Named business-record view of IN-DATA for trancodes whose
+      * Java target addresses fields like customer ID or amount
+      * instead of unpacking a raw byte range. Redefines IN-DATA in
+      * place, so whichever trancode populated INPUT-MESSAGE, the
+      * same 70 bytes are visible either as the flat field or through
+      * this layout - no data movement needed.
+      *
+      * CUST-NAME/CUST-CREDIT-LIMIT are not sent by the terminal; they
+      * are filled in from the customer database segment by
+      * GU-CUSTOMER-DATABASE before the Java call, so the inbound
+      * FILLER carries that room instead of going to waste.
+      *****************************************************************
+       03  CUST-RECORD REDEFINES IN-DATA.
+           05  CUST-ID               PIC X(10).
+           05  CUST-ACCOUNT-NO       PIC X(10).
+           05  CUST-AMOUNT           PIC S9(9)V99 COMP-3.
+           05  CUST-REASON-CODE      PIC X(4).
+           05  CUST-NAME             PIC X(20).
+           05  CUST-CREDIT-LIMIT     PIC S9(7)V99 COMP-3.
+           05  FILLER                PIC X(15).
