@@ -0,0 +1,14 @@
+      *****************************************************************
+      * CUSTDBSEG.CPY
+      *
+      * I/O area for the CUSTSEG root segment GU'd by
+      * GU-CUSTOMER-DATABASE, keyed by CUST-ID off the inbound
+      * message. Fields are moved into CUST-RECORD's enrichment area
+      * (see CUSTREC.cpy) rather than handed to Java directly.
+      *****************************************************************
+       01  CUST-DB-SEGMENT.
+           05  CDB-CUST-ID           PIC X(10).
+           05  CDB-CUST-NAME         PIC X(20).
+           05  CDB-CREDIT-LIMIT      PIC S9(7)V99 COMP-3.
+           05  CDB-ACCOUNT-STATUS    PIC X(2).
+           05  FILLER                PIC X(8).
