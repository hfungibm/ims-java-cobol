@@ -0,0 +1,253 @@
+      *****************************************************************
+      * JNI.CPY
+      *
+      * JNIEnv / JNINativeInterface mapping for manual (non-CALL-
+      * statement) invocation of JNI services from COBOL.
+      *
+      * JNI-ENV-PTR is the per-thread JNIEnv* handed to a Java-enabled
+      * COBOL program by the enclave. JNIEnv itself is the single
+      * pointer-sized field a JNIEnv* addresses, which in turn points
+      * at the JNINativeInterface function-pointer table. The table
+      * below mirrors the slot order of the real jni.h interface table
+      * so the offsets line up; only the slots this application
+      * actually drives are given their real JNI name; the rest ride
+      * along as FILLER so the table keeps the right shape if more
+      * services get wired up later.
+      *****************************************************************
+       01  JNI-ENV-PTR                    USAGE POINTER.
+       01  JNIEnv                       USAGE POINTER.
+       01  JNINativeInterface.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FindClass                USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  ExceptionClear           USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  DeleteLocalRef           USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  GetStaticMethodId        USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  CallStaticVoidMethod     USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  NewByteArray             USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  SetByteArrayRegion       USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  ExceptionCheck           USAGE PROCEDURE-POINTER.
+           05  NewDirectByteBuffer      USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
+           05  FILLER                   USAGE PROCEDURE-POINTER.
